@@ -4,6 +4,10 @@
       *                                                                *
       *  LOUIS - CHANGED REP-SALARY FORMAT            2017-09-22       *
       *  LOUIS - ADDED A REPORT TITLE                 2017-11-14       *
+      *  R WAGNER - ADDED DEPT/GRAND TOTAL LINES      2026-08-09       *
+      *  R WAGNER - ADDED HIREDATE AND JOB COLUMNS    2026-08-09       *
+      *  R WAGNER - SPACER4 FLAGS A NULL NAME W/ '*'  2026-08-09       *
+      *  R WAGNER - SPACER5 BETWEEN SALARY/HIREDATE   2026-08-09       *
       *                                                                *
       ******************************************************************
 
@@ -17,7 +21,12 @@
            05  REP-FIRST-NAME                   PIC X(12).
            05  SPACER4                          PIC X.
            05  REP-SALARY                       PIC ZZZZZZ9.99.
-           05  SPACER7                          PIC X(30).
+           05  SPACER5                          PIC X.
+           05  REP-HIRE-DATE                    PIC X(10).
+           05  SPACER6                          PIC X.
+           05  REP-JOB-CODE                     PIC X(08).
+           05  SPACER7                          PIC X.
+           05  FILLER                           PIC X(09).
       /
        01  W-REPORT-HEADER1.
            05  HD1-WORK-DEPT           PIC X(3) VALUE 'DEP'.
@@ -28,8 +37,13 @@
            05  SPACER3                          PIC X VALUE ' '.
            05  HD1-FIRST-NAME          PIC X(12) VALUE 'FIRSTNME'.
            05  SPACER4                          PIC X VALUE ' '.
-           05  HD1-SALARY              PIC X(9) VALUE 'SALARY'.
-           05  SPACER7                          PIC X(31) VALUE ' '.
+           05  HD1-SALARY              PIC X(10) VALUE 'SALARY'.
+           05  SPACER5                          PIC X VALUE ' '.
+           05  HD1-HIRE-DATE           PIC X(10) VALUE 'HIRE DATE'.
+           05  SPACER6                          PIC X VALUE ' '.
+           05  HD1-JOB-CODE            PIC X(08) VALUE 'JOB'.
+           05  SPACER7                          PIC X VALUE ' '.
+           05  FILLER                           PIC X(09) VALUE ' '.
       /
        01  W-REPORT-HEADER2.
            05  HD2-WORK-DEPT           PIC X(3) VALUE '---'.
@@ -40,11 +54,43 @@
            05  SPACER3                          PIC X VALUE ' '.
            05  HD2-FIRST-NAME          PIC X(12) VALUE '--------'.
            05  SPACER4                          PIC X VALUE ' '.
-           05  HD2-SALARY              PIC X(9) VALUE '------'.
-           05  SPACER7                          PIC X(31) VALUE ' '.
+           05  HD2-SALARY              PIC X(10) VALUE '------'.
+           05  SPACER5                          PIC X VALUE ' '.
+           05  HD2-HIRE-DATE           PIC X(10) VALUE '---------'.
+           05  SPACER6                          PIC X VALUE ' '.
+           05  HD2-JOB-CODE            PIC X(08) VALUE '--------'.
+           05  SPACER7                          PIC X VALUE ' '.
+           05  FILLER                           PIC X(09) VALUE ' '.
       /
        01  W-REPORT-TITLE.
            05  SPACER1                 PIC X(5) VALUE '*****'.
            05  REPORT-TITLE   PIC X(19) VALUE ' EMPLOYEE REPORT 1 '.
            05  SPACER2                 PIC X(5) VALUE '*****'.
-           05  SPACER3                          PIC X(51) VALUE ' '.
\ No newline at end of file
+           05  SPACER3                          PIC X(51) VALUE ' '.
+      /
+      ******************************************************************
+      *   DEPARTMENT SUBTOTAL LINE - WRITTEN ON EVERY WORKDEPT BREAK   *
+      ******************************************************************
+       01  W-DEPT-TOTAL-LINE.
+           05  DTL-LABEL               PIC X(11) VALUE 'DEPT TOTAL '.
+           05  DTL-WORK-DEPT           PIC X(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DTL-COUNT-LIT           PIC X(07) VALUE 'COUNT: '.
+           05  DTL-COUNT               PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DTL-SALARY-LIT          PIC X(08) VALUE 'SALARY: '.
+           05  DTL-SALARY              PIC ZZZZZZZ9.99.
+           05  FILLER                  PIC X(32) VALUE SPACES.
+      /
+      ******************************************************************
+      *   GRAND TOTAL LINE - WRITTEN AFTER THE LAST RECORD ON THE FILE *
+      ******************************************************************
+       01  W-GRAND-TOTAL-LINE.
+           05  GTL-LABEL               PIC X(13) VALUE 'GRAND TOTAL  '.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  GTL-COUNT-LIT           PIC X(07) VALUE 'COUNT: '.
+           05  GTL-COUNT               PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  GTL-SALARY-LIT          PIC X(08) VALUE 'SALARY: '.
+           05  GTL-SALARY              PIC ZZZZZZZ9.99.
+           05  FILLER                  PIC X(33) VALUE SPACES.
\ No newline at end of file
