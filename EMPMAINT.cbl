@@ -0,0 +1,495 @@
+      ******************************************************************
+      *   DO NOT REMOVE.  CHAMP LINK CONTROL STATEMENTS.
+      ******************************************************************
+      * STARTOPT:
+      * DB2OEXP: YES
+      * DB2OISO: CS
+      * ENDOPT:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+      *    AUTHOR. R. WAGNER
+      *
+      *    OWNER:
+      *
+      *    JOB NUMBER(S):
+      *
+      *REMARKS.
+      *
+      *    BATCH MAINTENANCE TRANSACTION FOR DSN8110.EMP.  READS A
+      *    FLAT TRANSACTION FILE OF ADD/CORRECT/DEACTIVATE REQUESTS
+      *    KEYED BY DEPARTMENT COORDINATORS AND APPLIES THEM AGAINST
+      *    THE SAME EMPNO/WORKDEPT/LASTNAME/FIRSTNME/SALARY COLUMNS
+      *    DB2CBLEX REPORTS FROM, SO CORRECTIONS NO LONGER HAVE TO BE
+      *    KEYED BY HAND AGAINST THE TABLE.  "DEACTIVATE" IS DRIVEN
+      *    OFF THE STANDARD IBM SAMPLE SCHEMA, WHICH HAS NO ACTIVE-
+      *    FLAG COLUMN ON EMP, SO IT IS IMPLEMENTED AS A DELETE.
+      *
+      *  INPUT PARMS:  NONE
+      *
+      *  OUTPUT PARMS: NONE
+      *
+      *  INPUT FILES:  EMPTRANS - MAINTENANCE TRANSACTION CARDS
+      *
+      *  OUTPUT FILES: EMPREJ   - REJECTED TRANSACTIONS AND WHY
+      *
+      *  COPY MEMBERS:
+      *
+      *    TABLES:
+      *           DSN8110.EMP
+      *    SWITCHES:
+      *
+      *
+      *    EXITS:
+      *
+      *      NORMAL:
+      *             WHEN THE TRANSACTION FILE IS EXHAUSTED
+      *
+      *      ABNORMAL:
+      *             A DB2 RETURN CODE DB2CBLEX WOULD ALSO TREAT AS
+      *             FATAL (SEE P9999-ABEND-DB2-ERROR)
+      *
+      *    RETURN CODES:
+      *
+      *    SPECIAL LOGIC:  A TRANSACTION THAT FAILS FIELD VALIDATION,
+      *                    OR AN UPDATE/DELETE THAT MATCHES NO ROW,
+      *                    IS REJECTED TO EMPREJ RATHER THAN ABENDING
+      *                    THE JOB - ONLY A GENUINE DB2 ERROR ABENDS.
+      *
+      ******************************************************************
+      ***             P R O G R A M  C H A N G E  L O G                *
+      ******************************************************************
+      *  CHANGED BY:                                  DATE:            *
+      *                                                                *
+      *  R WAGNER - INITIAL VERSION                    2026-08-09      *
+      *                                                                *
+      ******************************************************************
+      ***           E N D  P R O G R A M  C H A N G E  L O G           *
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAINT-TRANS-FILE    ASSIGN TO EMPTRANS
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT MAINT-REJECT-FILE   ASSIGN TO EMPREJ.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      ******************************************************************
+      * FILE:  MAINT-TRANS-FILE                   DDNAME - EMPTRANS    *
+      *        ONE MAINTENANCE REQUEST PER RECORD.  TR-ACTION-CODE     *
+      *        IS 'A' (ADD), 'C' (CORRECT) OR 'D' (DEACTIVATE).        *
+      ******************************************************************
+
+       FD  MAINT-TRANS-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MAINT-TRANS-RECORD.
+
+       01  MAINT-TRANS-RECORD.
+           05  TR-ACTION-CODE          PIC X(01).
+           05  TR-EMP-NBR               PIC X(06).
+           05  TR-WORK-DEPT             PIC X(03).
+           05  TR-LAST-NAME             PIC X(15).
+           05  TR-FIRST-NAME            PIC X(12).
+           05  TR-SALARY                PIC 9(07)V99.
+           05  FILLER                   PIC X(34).
+
+      /
+      ******************************************************************
+      * FILE:  MAINT-REJECT-FILE                  DDNAME - EMPREJ      *
+      *        THE INPUT TRANSACTION PLUS WHY IT WAS REJECTED, FOR     *
+      *        THE COORDINATOR TO CORRECT AND RESUBMIT.                *
+      ******************************************************************
+
+       FD  MAINT-REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MAINT-REJECT-RECORD.
+
+       01  MAINT-REJECT-RECORD.
+           05  RJ-TRANS-DATA            PIC X(80).
+           05  RJ-REASON                PIC X(40).
+
+      /
+       WORKING-STORAGE SECTION.
+       01  START-OF-WORKING-STORAGE    PIC X(40)
+           VALUE 'EMPMAINT START-OF-WORKING-STORAGE'.
+
+       01  C-PROG-MOD.
+           05 C-THIS-PGM               PIC X(08) VALUE 'EMPMAINT'.
+      /
+      ***********              ***********
+      *      DB2 COMMUNICATION AREA      *
+      ***********              ***********
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * DCLGEN FOR EMP TABLE
+           EXEC SQL INCLUDE DCLEMP END-EXEC.
+
+      ***********              ***********
+      *      DB2 BASIC RETURN CODES      *
+      ***********              ***********
+
+       01  DB2-RETURNS.
+            05 DB2-OK                PIC S9(04) COMP VALUE 0.
+            05 DB2-NO-ROWS-FOUND     PIC S9(04) COMP VALUE 100.
+            05 DB2-DUPLICATE-KEY     PIC S9(04) COMP VALUE -803.
+            05 DB2-REF-INTEGRITY     PIC S9(04) COMP VALUE -532.
+            05 DB2-INVALID-FOR-KEY   PIC S9(04) COMP VALUE -530.
+      /
+       01  WS-TRANS-STATUS             PIC X(02) VALUE '00'.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+               88  END-OF-TRANS               VALUE 'Y'.
+
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-VALID-TRANS-SW        PIC X(01) VALUE 'Y'.
+               88  TRANS-IS-VALID              VALUE 'Y'.
+               88  TRANS-IS-INVALID            VALUE 'N'.
+
+       01  WS-REJECT-REASON             PIC X(40) VALUE SPACES.
+
+      ***********              ***********
+      *   C O M M I T  F R E Q U E N C Y  C O N T R O L            *
+      *   A COMMIT EVERY C-COMMIT-INTERVAL APPLIED TRANSACTIONS     *
+      *   KEEPS A LONG COORDINATOR SUBMISSION FROM HOLDING LOCKS    *
+      *   AND GROWING THE DB2 LOG FOR THE WHOLE RUN, AND LIMITS     *
+      *   HOW MUCH WORK A LATE-RUN ABEND WOULD ROLL BACK.           *
+      ***********              ***********
+
+       01  WS-COMMIT-CONTROL.
+           05  C-COMMIT-INTERVAL        PIC S9(08) COMP  VALUE 100.
+           05  WS-COMMIT-QUOTIENT       PIC S9(08) COMP  VALUE ZERO.
+           05  WS-COMMIT-REMAINDER      PIC S9(08) COMP  VALUE ZERO.
+
+       01   CONSTANTS.
+            05  C-ABEND-PGM      PIC X(08)  VALUE  'WAASABND'.
+            05  C-ABEND-CODE     PIC S9(09) COMP SYNC VALUE +3556.
+            05  C-ABEND-TYPE     PIC X(02)  VALUE 'DN'.
+
+       01  ACCUMULATORS.
+          05  A-TRANS-READ             PIC S9(8) COMP  VALUE ZERO.
+          05  A-TRANS-APPLIED          PIC S9(8) COMP  VALUE ZERO.
+          05  A-TRANS-REJECTED         PIC S9(8) COMP  VALUE ZERO.
+
+       01  SUBSCRIPTS.
+           05  W-NAME-SUB               PIC S9(4) COMP VALUE ZERO.
+
+      /
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                                                                *
+      *           M A I N  L O O P                                     *
+      *                                                                *
+      ******************************************************************
+
+           OPEN INPUT  MAINT-TRANS-FILE.
+
+           IF  WS-TRANS-STATUS  NOT =  '00'
+               PERFORM P9998-ABEND-OPEN-ERROR
+           END-IF.
+
+           OPEN OUTPUT MAINT-REJECT-FILE.
+
+           PERFORM P1000-READ-TRANSACTION.
+           PERFORM P2000-PROCESS-TRANSACTION UNTIL END-OF-TRANS.
+
+           PERFORM P3910-COMMIT-WORK.
+
+           CLOSE MAINT-TRANS-FILE.
+           CLOSE MAINT-REJECT-FILE.
+
+           DISPLAY 'TOTAL TRANSACTIONS READ    '  A-TRANS-READ.
+           DISPLAY 'TOTAL TRANSACTIONS APPLIED '  A-TRANS-APPLIED.
+           DISPLAY 'TOTAL TRANSACTIONS REJECTED'  A-TRANS-REJECTED.
+
+       EXIT-PROGRAM.
+           GOBACK.
+      /
+      ******************************************************************
+      *   THE EMPTRANS DD FAILED TO OPEN - ABEND HERE INSTEAD OF       *
+      *   READING FROM A FILE THAT NEVER ACTUALLY OPENED.              *
+      ******************************************************************
+       P9998-ABEND-OPEN-ERROR.
+
+           DISPLAY 'EMPMAINT - MAINT-TRANS-FILE OPEN FAILED - STATUS = '
+                   WS-TRANS-STATUS.
+           DISPLAY 'EMPMAINT - CALLING ' C-ABEND-PGM
+                   ' ABEND CODE ' C-ABEND-CODE.
+
+           CALL C-ABEND-PGM USING C-ABEND-CODE
+                                   C-ABEND-TYPE
+                                   C-THIS-PGM.
+
+           GOBACK.
+      /
+      ******************************************************************
+      *   A DB2 RETURN CODE OTHER THAN DB2-OK OR DB2-NO-ROWS-FOUND IS  *
+      *   UNRECOVERABLE - CALL THE STANDARD SHOP ABEND ROUTINE SO      *
+      *   OPERATIONS SEES A FAILED STEP INSTEAD OF A PARTIAL UPDATE.   *
+      ******************************************************************
+       P9999-ABEND-DB2-ERROR.
+
+           DISPLAY 'EMPMAINT - FATAL DB2 ERROR - SQLCODE = ', SQLCODE.
+           DISPLAY 'EMPMAINT - CALLING ' C-ABEND-PGM
+                   ' ABEND CODE ' C-ABEND-CODE.
+
+           CALL C-ABEND-PGM USING C-ABEND-CODE
+                                   C-ABEND-TYPE
+                                   C-THIS-PGM.
+
+           GOBACK.
+      /
+      ******************************************************************
+      *     R E A D  T H E  N E X T  M A I N T E N A N C E  C A R D    *
+      ******************************************************************
+       P1000-READ-TRANSACTION.
+
+           READ MAINT-TRANS-FILE
+               AT END
+                   SET END-OF-TRANS  TO  TRUE
+               NOT AT END
+                   ADD 1  TO  A-TRANS-READ
+           END-READ.
+      /
+      ******************************************************************
+      *   VALIDATE THE CARD, THEN APPLY IT OR REJECT IT.  ONE CARD     *
+      *   PER CALL - PERFORMED UNTIL P1000 SETS END-OF-TRANS.          *
+      ******************************************************************
+       P2000-PROCESS-TRANSACTION.
+
+           PERFORM P2100-VALIDATE-TRANSACTION.
+
+           IF  TRANS-IS-VALID
+               PERFORM P3000-APPLY-TRANSACTION
+               PERFORM P3900-CHECK-COMMIT
+           ELSE
+               PERFORM P2900-WRITE-REJECT
+           END-IF.
+
+           PERFORM P1000-READ-TRANSACTION.
+      /
+      ******************************************************************
+      *   COMMIT EVERY C-COMMIT-INTERVAL APPLIED TRANSACTIONS.         *
+      ******************************************************************
+       P3900-CHECK-COMMIT.
+
+           DIVIDE A-TRANS-APPLIED BY C-COMMIT-INTERVAL
+                  GIVING WS-COMMIT-QUOTIENT
+                  REMAINDER WS-COMMIT-REMAINDER.
+
+           IF  WS-COMMIT-REMAINDER  =  ZERO
+               PERFORM P3910-COMMIT-WORK
+           END-IF.
+      /
+      ******************************************************************
+      *   COMMIT THE UNIT OF WORK APPLIED SO FAR.                      *
+      ******************************************************************
+       P3910-COMMIT-WORK.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+      /
+      ******************************************************************
+      *   BASIC FIELD VALIDATION BEFORE THE TABLE IS EVER TOUCHED:     *
+      *   A RECOGNIZED ACTION CODE, A NON-BLANK EMPNO, AND - FOR ADD   *
+      *   OR CORRECT - A NON-BLANK WORKDEPT AND A NUMERIC SALARY.      *
+      ******************************************************************
+       P2100-VALIDATE-TRANSACTION.
+
+           SET TRANS-IS-VALID  TO  TRUE.
+           MOVE SPACES  TO  WS-REJECT-REASON.
+
+           IF  TR-ACTION-CODE  NOT =  'A'  AND
+               TR-ACTION-CODE  NOT =  'C'  AND
+               TR-ACTION-CODE  NOT =  'D'
+               SET TRANS-IS-INVALID  TO  TRUE
+               MOVE 'ACTION CODE MUST BE A, C OR D' TO WS-REJECT-REASON
+           END-IF.
+
+           IF  TRANS-IS-VALID  AND  TR-EMP-NBR  =  SPACES
+               SET TRANS-IS-INVALID  TO  TRUE
+               MOVE 'EMPNO IS BLANK'  TO  WS-REJECT-REASON
+           END-IF.
+
+           IF  TRANS-IS-VALID
+               AND  (TR-ACTION-CODE  =  'A'  OR  TR-ACTION-CODE  =  'C')
+               IF  TR-WORK-DEPT  =  SPACES
+                   SET TRANS-IS-INVALID  TO  TRUE
+                   MOVE 'WORKDEPT IS BLANK'  TO  WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF  TRANS-IS-VALID
+               AND  (TR-ACTION-CODE  =  'A'  OR  TR-ACTION-CODE  =  'C')
+               IF  TR-SALARY  NOT NUMERIC
+                   SET TRANS-IS-INVALID  TO  TRUE
+                   MOVE 'SALARY IS NOT NUMERIC'  TO  WS-REJECT-REASON
+               END-IF
+           END-IF.
+      /
+      ******************************************************************
+      *   WRITE A FAILED TRANSACTION TO EMPREJ SO THE COORDINATOR CAN  *
+      *   SEE WHY IT DID NOT APPLY AND RESUBMIT A CORRECTED CARD.      *
+      ******************************************************************
+       P2900-WRITE-REJECT.
+
+           MOVE SPACES              TO  MAINT-REJECT-RECORD.
+           MOVE MAINT-TRANS-RECORD  TO  RJ-TRANS-DATA.
+           MOVE WS-REJECT-REASON    TO  RJ-REASON.
+
+           WRITE MAINT-REJECT-RECORD.
+
+           ADD 1  TO  A-TRANS-REJECTED.
+      /
+      ******************************************************************
+      *   EMPTY BODY - PERFORMED PURELY FOR ITS VARYING/UNTIL CLAUSES, *
+      *   WHICH SCAN A TRANSACTION NAME FIELD BACKWARD FROM ITS LAST   *
+      *   BYTE TO FIND THE LENGTH TO STORE AS THE VARCHAR LEN FIELD.   *
+      ******************************************************************
+       P3002-SCAN-NAME-SUB.
+
+           CONTINUE.
+      /
+      ******************************************************************
+      *   MOVE THE VALIDATED CARD INTO DCLEMP AND DISPATCH ON THE      *
+      *   ACTION CODE.                                                 *
+      ******************************************************************
+       P3000-APPLY-TRANSACTION.
+
+           INITIALIZE DCLEMP.
+
+           MOVE TR-EMP-NBR            TO  EMPNO.
+           MOVE TR-WORK-DEPT          TO  WORKDEPT.
+
+           MOVE TR-LAST-NAME          TO  LASTNAME-TEXT.
+           PERFORM P3002-SCAN-NAME-SUB
+               VARYING W-NAME-SUB  FROM  15  BY  -1
+               UNTIL   W-NAME-SUB  =  0
+                  OR   TR-LAST-NAME(W-NAME-SUB:1)  NOT =  SPACE.
+           MOVE W-NAME-SUB            TO  LASTNAME-LEN.
+
+           MOVE TR-FIRST-NAME         TO  FIRSTNME-TEXT.
+           PERFORM P3002-SCAN-NAME-SUB
+               VARYING W-NAME-SUB  FROM  12  BY  -1
+               UNTIL   W-NAME-SUB  =  0
+                  OR   TR-FIRST-NAME(W-NAME-SUB:1)  NOT =  SPACE.
+           MOVE W-NAME-SUB            TO  FIRSTNME-LEN.
+
+           MOVE TR-SALARY             TO  SALARY.
+      * MIDINIT/EDLEVEL ARE NOT NULL ON DSN8110.EMP WITH NO DEFAULT
+      * AND THE TRANSACTION CARD HAS NO FIELD FOR EITHER ONE - A NEW
+      * ROW GETS A BLANK INITIAL AND AN UNSET (ZERO) EDUCATION LEVEL.
+           MOVE SPACE                 TO  MIDINIT.
+           MOVE ZERO                  TO  EDLEVEL.
+
+           EVALUATE TR-ACTION-CODE
+               WHEN 'A'
+                   PERFORM P3010-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM P3020-CORRECT-EMPLOYEE
+               WHEN 'D'
+                   PERFORM P3030-DEACTIVATE-EMPLOYEE
+           END-EVALUATE.
+      /
+      ******************************************************************
+      *   ADD A NEW EMP ROW FOR AN EMPLOYEE A DEPARTMENT COORDINATOR   *
+      *   WANTS SET UP.                                                *
+      ******************************************************************
+       P3010-ADD-EMPLOYEE.
+
+           EXEC SQL
+               INSERT INTO DSN8110.EMP
+                      (EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+                       WORKDEPT, EDLEVEL, SALARY)
+               VALUES (:DCLEMP.EMPNO,    :DCLEMP.FIRSTNME,
+                       :DCLEMP.MIDINIT,  :DCLEMP.LASTNAME,
+                       :DCLEMP.WORKDEPT, :DCLEMP.EDLEVEL,
+                       :DCLEMP.SALARY)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN DB2-OK
+                   ADD 1  TO  A-TRANS-APPLIED
+               WHEN DB2-DUPLICATE-KEY
+                   MOVE 'EMPNO ALREADY EXISTS ON DSN8110.EMP'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN DB2-INVALID-FOR-KEY
+                   MOVE 'WORKDEPT NOT ON DSN8110.DEPT'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN OTHER
+                   PERFORM P9999-ABEND-DB2-ERROR
+           END-EVALUATE.
+      /
+      ******************************************************************
+      *   CORRECT NAME, DEPARTMENT OR SALARY ON AN EXISTING EMP ROW.   *
+      ******************************************************************
+       P3020-CORRECT-EMPLOYEE.
+
+           EXEC SQL
+               UPDATE DSN8110.EMP
+                  SET FIRSTNME = :DCLEMP.FIRSTNME,
+                      LASTNAME = :DCLEMP.LASTNAME,
+                      WORKDEPT = :DCLEMP.WORKDEPT,
+                      SALARY   = :DCLEMP.SALARY
+                WHERE EMPNO    = :DCLEMP.EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN DB2-OK
+                   ADD 1  TO  A-TRANS-APPLIED
+               WHEN DB2-NO-ROWS-FOUND
+                   MOVE 'EMPNO NOT FOUND ON DSN8110.EMP'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN DB2-INVALID-FOR-KEY
+                   MOVE 'WORKDEPT NOT ON DSN8110.DEPT'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN OTHER
+                   PERFORM P9999-ABEND-DB2-ERROR
+           END-EVALUATE.
+      /
+      ******************************************************************
+      *   DEACTIVATE AN EMPLOYEE.  DSN8110.EMP HAS NO ACTIVE-FLAG      *
+      *   COLUMN, SO DEACTIVATE REMOVES THE ROW FROM THE TABLE.        *
+      ******************************************************************
+       P3030-DEACTIVATE-EMPLOYEE.
+
+           EXEC SQL
+               DELETE FROM DSN8110.EMP
+                WHERE EMPNO = :DCLEMP.EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN DB2-OK
+                   ADD 1  TO  A-TRANS-APPLIED
+               WHEN DB2-NO-ROWS-FOUND
+                   MOVE 'EMPNO NOT FOUND ON DSN8110.EMP'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN DB2-REF-INTEGRITY
+                   MOVE 'EMPNO STILL REFERENCED - CANNOT DEACTIVATE'
+                                            TO  WS-REJECT-REASON
+                   PERFORM P2900-WRITE-REJECT
+               WHEN OTHER
+                   PERFORM P9999-ABEND-DB2-ERROR
+           END-EVALUATE.
