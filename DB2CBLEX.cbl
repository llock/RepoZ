@@ -56,6 +56,15 @@
       *  LOUIS - MOVED DCLGEN TO A COPYBOOK           2017-09-07       *
       *  LOUIS - CHANGED COPYBOOK REPORT FOR SALARY   2017-09-22       *
       *  LOUIS - ADDED A REPORT TITLE                 2017-11-14       *
+      *  R WAGNER - ADDED DEPT/GRAND TOTAL BREAKS     2026-08-09       *
+      *  R WAGNER - ADDED SELECTION CARD FOR CURSOR   2026-08-09       *
+      *  R WAGNER - ABEND VIA WAASABND ON DB2 ERROR   2026-08-09       *
+      *  R WAGNER - ADDED CSV EXTRACT (DD CSVOUT0010) 2026-08-09       *
+      *  R WAGNER - FLAG NULL FIRSTNME/LASTNAME ROWS   2026-08-09       *
+      *  R WAGNER - ORDER BY WORKDEPT, LASTNAME        2026-08-09       *
+      *  R WAGNER - CKPTIN/CKPTOUT RESTART CHECKPOINT  2026-08-09       *
+      *  R WAGNER - ADDED HIREDATE AND JOB COLUMNS     2026-08-09       *
+      *  R WAGNER - RECONCILE READ COUNT VS EMP COUNT  2026-08-09       *
       *                                                                *
       ******************************************************************
       ***           E N D  P R O G R A M  C H A N G E  L O G           *
@@ -70,6 +79,16 @@
 
            SELECT REPORT-FILE         ASSIGN TO RPTO0010.
 
+           SELECT OPTIONAL SELECT-CARD-FILE    ASSIGN TO SELCARD
+               FILE STATUS IS WS-SELCARD-STATUS.
+
+           SELECT CSV-FILE            ASSIGN TO CSVOUT0010.
+
+           SELECT OPTIONAL CHECKPOINT-IN-FILE  ASSIGN TO CKPTIN
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO CKPTOUT.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -88,6 +107,93 @@
 
        01  REPORT-RECORD     PIC X(80).
 
+      /
+      ******************************************************************
+      * FILE:  SELECT-CARD-FILE                   DDNAME - SELCARD     *
+      *        OPTIONAL AD HOC SELECTION-CRITERIA PARAMETER CARD       *
+      *        (DEPARTMENT CODE AND/OR A SALARY RANGE).  IF THE DD     *
+      *        IS NOT SUPPLIED THE FULL TABLE IS PROCESSED.            *
+      ******************************************************************
+
+       FD  SELECT-CARD-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SELECT-CARD-RECORD.
+
+       01  SELECT-CARD-RECORD.
+           05  SC-WORK-DEPT            PIC X(03).
+           05  SC-SALARY-LOW           PIC 9(07)V99.
+           05  SC-SALARY-HIGH          PIC 9(07)V99.
+           05  FILLER                  PIC X(59).
+
+      /
+      ******************************************************************
+      * FILE:  CSV-FILE                           DDNAME - CSVOUT0010  *
+      *        COMMA-DELIMITED EXTRACT OF THE SAME EMP COLUMNS AS      *
+      *        THE RPTO0010 REPORT, FOR LOAD INTO THE DEPARTMENT       *
+      *        BUDGETING SPREADSHEET TOOL.                             *
+      ******************************************************************
+
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CSV-RECORD.
+
+       01  CSV-RECORD                 PIC X(80).
+
+      /
+      ******************************************************************
+      * FILE:  CHECKPOINT-IN-FILE                 DDNAME - CKPTIN      *
+      *        RESTART CHECKPOINT FROM A PRIOR, ABENDED RUN.  IF THE   *
+      *        DD IS NOT SUPPLIED THE EMP TABLE IS PROCESSED FROM      *
+      *        THE BEGINNING.                                          *
+      ******************************************************************
+
+       FD  CHECKPOINT-IN-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CKPT-IN-RECORD.
+
+       01  CKPT-IN-RECORD.
+           05  CKPTIN-WORK-DEPT        PIC X(03).
+           05  CKPTIN-LAST-NAME        PIC X(15).
+           05  CKPTIN-EMP-NBR           PIC X(06).
+           05  CKPTIN-RECORDS-READ     PIC 9(08).
+           05  CKPTIN-RECORDS-WRITTEN  PIC 9(08).
+           05  CKPTIN-DEPT-COUNT       PIC 9(08).
+           05  CKPTIN-DEPT-SALARY      PIC 9(09)V99.
+           05  CKPTIN-GRAND-SALARY     PIC 9(09)V99.
+           05  FILLER                  PIC X(10).
+
+      /
+      ******************************************************************
+      * FILE:  CHECKPOINT-OUT-FILE                DDNAME - CKPTOUT     *
+      *        LAST EMPNO (AND ITS SORT KEY) SUCCESSFULLY WRITTEN TO   *
+      *        THE REPORT, REFRESHED EVERY C-CHECKPOINT-INTERVAL       *
+      *        RECORDS READ.  FEED THIS BACK IN AS CKPTIN TO RESTART   *
+      *        A RUN THAT ABENDED PARTWAY THROUGH.                    *
+      ******************************************************************
+
+       FD  CHECKPOINT-OUT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CKPT-OUT-RECORD.
+
+       01  CKPT-OUT-RECORD.
+           05  CKPTOUT-WORK-DEPT       PIC X(03).
+           05  CKPTOUT-LAST-NAME       PIC X(15).
+           05  CKPTOUT-EMP-NBR          PIC X(06).
+           05  CKPTOUT-RECORDS-READ    PIC 9(08).
+           05  CKPTOUT-RECORDS-WRITTEN PIC 9(08).
+           05  CKPTOUT-DEPT-COUNT      PIC 9(08).
+           05  CKPTOUT-DEPT-SALARY     PIC 9(09)V99.
+           05  CKPTOUT-GRAND-SALARY    PIC 9(09)V99.
+           05  FILLER                  PIC X(10).
+
       /
        WORKING-STORAGE SECTION.
        01  START-OF-WORKING-STORAGE    PIC X(40)
@@ -117,6 +223,56 @@
        01 NULL_AREA.
           05 NULL_IND           PIC S9(4) COMP OCCURS 2 TIMES.
 
+       01  WS-NAME-NULL-SW            PIC X(01) VALUE 'N'.
+
+      ***********              ***********
+      *   A D  H O C  S E L E C T I O N  C R I T E R I A        *
+      *   LOADED FROM SELECT-CARD-FILE BY P1000-READ-SELECT-CARD *
+      *   BEFORE THE EMP_RECORD CURSOR IS OPENED.  DEFAULTS      *
+      *   BELOW MEAN "NO RESTRICTION" WHEN NO CARD IS SUPPLIED.  *
+      ***********              ***********
+
+       01  WS-SELCARD-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SELECTION-CRITERIA.
+           05  WS-SEL-WORK-DEPT         PIC X(03)     VALUE SPACES.
+           05  WS-SEL-SALARY-LOW        PIC S9(07)V99 COMP-3
+                                                        VALUE ZERO.
+           05  WS-SEL-SALARY-HIGH       PIC S9(07)V99 COMP-3
+                                                        VALUE 9999999.99.
+
+      ***********              ***********
+      *   R E S T A R T  C H E C K P O I N T  W O R K  A R E A   *
+      *   WS-CKPT-* ARE THE SORT-KEY/EMPNO HOST VARIABLES USED   *
+      *   TO RESUME THE CURSOR PAST THE LAST CHECKPOINTED ROW.   *
+      *   SPACES MEAN "NO RESTART POINT - START AT THE TOP".     *
+      ***********              ***********
+
+       01  WS-CKPTIN-STATUS             PIC X(02) VALUE '00'.
+
+       01  WS-RESTART-SW                PIC X(01) VALUE 'N'.
+           88  WS-RESTART-OCCURRED             VALUE 'Y'.
+
+       01  WS-RESTART-CRITERIA.
+           05  WS-CKPT-WORK-DEPT         PIC X(03)  VALUE SPACES.
+           05  WS-CKPT-LAST-NAME         PIC X(15)  VALUE SPACES.
+           05  WS-CKPT-EMP-NBR           PIC X(06)  VALUE SPACES.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  C-CHECKPOINT-INTERVAL     PIC S9(08) COMP  VALUE 1000.
+           05  WS-CKPT-REMAINDER         PIC S9(08) COMP  VALUE ZERO.
+
+      ***********              ***********
+      *   R O W  C O U N T  R E C O N C I L I A T I O N           *
+      *   WS-EMP-EXPECTED-COUNT IS A SELECT COUNT(*) AGAINST THE   *
+      *   SAME SELECTION/RESTART PREDICATE AS THE EMP_RECORD       *
+      *   CURSOR, TAKEN BEFORE THE CURSOR IS OPENED.  DB2OISO: UR  *
+      *   MEANS THE TWO CAN LEGITIMATELY DISAGREE UNDER CONCURRENT *
+      *   UPDATE ACTIVITY, SO A MISMATCH IS REPORTED, NOT ABENDED. *
+      ***********              ***********
+
+       01  WS-EMP-EXPECTED-COUNT         PIC S9(08) COMP  VALUE ZERO.
+
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
       ******************************************************************
@@ -134,8 +290,21 @@
                             FIRSTNME,
                             LASTNAME,
                             WORKDEPT,
-                            SALARY
+                            SALARY,
+                            HIREDATE,
+                            JOB
                      FROM DSN8110.EMP
+                     WHERE (WORKDEPT   =  :WS-SEL-WORK-DEPT
+                                     OR :WS-SEL-WORK-DEPT = '   ')
+                       AND SALARY BETWEEN :WS-SEL-SALARY-LOW
+                                   AND    :WS-SEL-SALARY-HIGH
+                       AND (WORKDEPT  >  :WS-CKPT-WORK-DEPT
+                         OR (WORKDEPT  =  :WS-CKPT-WORK-DEPT
+                             AND LASTNAME  >  :WS-CKPT-LAST-NAME)
+                         OR (WORKDEPT  =  :WS-CKPT-WORK-DEPT
+                             AND LASTNAME  =  :WS-CKPT-LAST-NAME
+                             AND EMPNO     >  :WS-CKPT-EMP-NBR))
+                     ORDER BY WORKDEPT, LASTNAME, EMPNO
 
                    END-EXEC.
 
@@ -184,6 +353,19 @@
           05  A-RECORDS-READ           PIC S9(8) COMP  VALUE ZERO.
           05  A-RECORDS-WRITTEN        PIC S9(8) COMP  VALUE ZERO.
 
+      *            **DEPARTMENT CONTROL-BREAK WORK STORAGE**
+
+      *            **CSV EXTRACT WORK STORAGE**
+
+       01  WS-CSV-SALARY                PIC 9(07).99.
+
+       01  WS-CONTROL-BREAK.
+           05  WS-FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+           05  WS-PREV-WORK-DEPT        PIC X(03) VALUE SPACES.
+           05  WS-DEPT-COUNT            PIC S9(08)    COMP   VALUE ZERO.
+           05  WS-DEPT-SALARY           PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-GRAND-SALARY          PIC S9(09)V99 COMP-3 VALUE ZERO.
+
 
       /
        LINKAGE SECTION.
@@ -195,62 +377,157 @@
       *                                                                *
       ******************************************************************
 
-           OPEN OUTPUT REPORT-FILE.
+           PERFORM P1000-READ-SELECT-CARD.
+           PERFORM P1100-READ-CHECKPOINT.
+           PERFORM P4900-COUNT-EMP-RECORDS.
+
+      ******************************************************************
+      *   A RESTART PICKS UP REPORT-FILE/CSV-FILE WHERE THE PRIOR RUN   *
+      *   LEFT THEM (OPEN EXTEND, NO TITLE/HEADER/CSV-HEADER REWRITE).  *
+      *   A FRESH RUN STARTS BOTH FILES OVER, AS BEFORE.                *
+      ******************************************************************
+           IF  WS-RESTART-OCCURRED
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT CSV-FILE
 
-           INITIALIZE   REPORT-RECORD
-                      W-REPORT-RECORD.
+               INITIALIZE   REPORT-RECORD
+                          W-REPORT-RECORD
 
-           WRITE REPORT-RECORD  FROM  W-REPORT-TITLE.
-           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1.
-           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2.
+               WRITE REPORT-RECORD  FROM  W-REPORT-TITLE
+               WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1
+               WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2
+
+               MOVE 'EMPNO,WORKDEPT,LASTNAME,FIRSTNME,SALARY'
+                                            TO  CSV-RECORD
+               WRITE CSV-RECORD
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-OUT-FILE.
 
            PERFORM P5000-OPEN-EMP-RECORD.
 
            IF  SQLCODE  =  DB2-OK
                PERFORM  P5020-FETCH-EMP-RECORD
-               IF  SQLCODE  =  DB2-OK
-                   PERFORM P0100-PROCESS-EMP-RECORD UNTIL
-                           SQLCODE  NOT =  DB2-OK
-                   PERFORM P5010-CLOSE-EMP-RECORD
-               ELSE
-                   NEXT SENTENCE
+               PERFORM P0100-PROCESS-EMP-RECORD UNTIL
+                       SQLCODE  NOT =  DB2-OK
+               IF  SQLCODE  =  DB2-END-OF-TABLE
+                   PERFORM P0400-WRITE-GRAND-TOTAL
                END-IF
+               PERFORM P5010-CLOSE-EMP-RECORD
            ELSE
                NEXT SENTENCE
            END-IF.
 
            DISPLAY 'TOTAL RECORDS READ        '  A-RECORDS-READ.
            DISPLAY 'TOTAL RECORDS WRITTEN     '  A-RECORDS-WRITTEN.
+           DISPLAY 'DSN8110.EMP ROW COUNT     '  WS-EMP-EXPECTED-COUNT.
+
+           IF  A-RECORDS-READ  NOT =  WS-EMP-EXPECTED-COUNT
+               DISPLAY 'DB2CBLEX - WARNING - RECORDS READ DOES NOT '
+               DISPLAY 'DB2CBLEX - MATCH THE DSN8110.EMP ROW COUNT '
+               DISPLAY 'DB2CBLEX - FOR THE CURRENT SELECTION AND   '
+               DISPLAY 'DB2CBLEX - RESTART CRITERIA.  RUNNING UR,  '
+               DISPLAY 'DB2CBLEX - SO THIS MAY BE CONCURRENT UPDATE'
+               DISPLAY 'DB2CBLEX - ACTIVITY RATHER THAN AN ERROR.  '
+           ELSE
+               NEXT SENTENCE
+           END-IF.
 
 
            CLOSE REPORT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE CHECKPOINT-OUT-FILE.
 
 
        EXIT-PROGRAM.
            GOBACK.
       /
+      ******************************************************************
+      *   A DB2 RETURN CODE OTHER THAN DB2-OK OR DB2-END-OF-TABLE IS   *
+      *   UNRECOVERABLE - CALL THE STANDARD SHOP ABEND ROUTINE SO     *
+      *   OPERATIONS SEES A FAILED STEP INSTEAD OF A SHORT REPORT.     *
+      ******************************************************************
+       P9999-ABEND-DB2-ERROR.
+
+           DISPLAY 'DB2CBLEX - FATAL DB2 ERROR - SQLCODE = ', SQLCODE.
+           DISPLAY 'DB2CBLEX - CALLING ' C-ABEND-PGM
+                   ' ABEND CODE ' C-ABEND-CODE.
+
+           CALL C-ABEND-PGM USING C-ABEND-CODE
+                                   C-ABEND-TYPE
+                                   C-THIS-PGM.
+
+           GOBACK.
+      /
        P0100-PROCESS-EMP-RECORD.
 
       ******************************************************************
+      *   CALLED ONLY WHILE SQLCODE = DB2-OK (SEE THE PERFORM ... UNTIL *
+      *   IN THE MAIN LOOP) - END-OF-TABLE IS HANDLED THERE, AFTER THE  *
+      *   LOOP EXITS, NOT IN HERE, SO P0400-WRITE-GRAND-TOTAL ACTUALLY  *
+      *   RUNS INSTEAD OF BEING SKIPPED BY THE LOOP'S OWN UNTIL TEST.   *
       ******************************************************************
 
+           PERFORM P0200-LOAD-EMP-DATA.
+           PERFORM P0250-CHECK-DEPT-BREAK.
+           WRITE REPORT-RECORD  FROM  W-REPORT-RECORD.
+           PERFORM P0270-WRITE-CSV-RECORD.
+           COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1.
+           COMPUTE WS-DEPT-COUNT  = WS-DEPT-COUNT  + 1.
+           COMPUTE WS-DEPT-SALARY  = WS-DEPT-SALARY  + SALARY.
+           COMPUTE WS-GRAND-SALARY = WS-GRAND-SALARY + SALARY.
+           DIVIDE A-RECORDS-READ BY C-CHECKPOINT-INTERVAL
+                  GIVING WS-DOUBLE-WORD
+                  REMAINDER WS-CKPT-REMAINDER.
+           IF  WS-CKPT-REMAINDER  =  ZERO
+               PERFORM P0260-WRITE-CHECKPOINT
+           END-IF.
 
-           IF  SQLCODE  =  DB2-OK
+           PERFORM P5020-FETCH-EMP-RECORD.
+      /
+      ******************************************************************
+      *   CHECK FOR A CHANGE IN WORKDEPT AND ROLL THE PRIOR DEPARTMENT  *
+      *   SUBTOTAL BEFORE THE CURRENT RECORD IS ACCUMULATED            *
+      ******************************************************************
+       P0250-CHECK-DEPT-BREAK.
 
-                   PERFORM P0200-LOAD-EMP-DATA
-                   IF  SQLCODE  =  DB2-OK
-                       CONTINUE
-                   END-IF
-                   WRITE REPORT-RECORD  FROM  W-REPORT-RECORD
-                   COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1
+           IF  WS-FIRST-RECORD-SW  =  C-YES
+               MOVE C-NO              TO  WS-FIRST-RECORD-SW
            ELSE
-               IF  SQLCODE  =  DB2-END-OF-TABLE
-                   NEXT SENTENCE
-               ELSE
-                   DISPLAY 'P100 PROCESS EMP REC'
-                   DISPLAY 'SQLCODE = ', SQLCODE.
+               IF  REP-WORK-DEPT  NOT =  WS-PREV-WORK-DEPT
+                   PERFORM P0300-WRITE-DEPT-TOTAL
+               END-IF
+           END-IF.
 
-           PERFORM P5020-FETCH-EMP-RECORD.
+           MOVE REP-WORK-DEPT  TO  WS-PREV-WORK-DEPT.
+      /
+      ******************************************************************
+      *          W R I T E  D E P A R T M E N T  S U B T O T A L        *
+      ******************************************************************
+       P0300-WRITE-DEPT-TOTAL.
+
+           MOVE WS-PREV-WORK-DEPT  TO  DTL-WORK-DEPT.
+           MOVE WS-DEPT-COUNT      TO  DTL-COUNT.
+           MOVE WS-DEPT-SALARY     TO  DTL-SALARY.
+
+           WRITE REPORT-RECORD  FROM  W-DEPT-TOTAL-LINE.
+
+           MOVE ZERO  TO  WS-DEPT-COUNT  WS-DEPT-SALARY.
+      /
+      ******************************************************************
+      *               W R I T E  G R A N D  T O T A L                   *
+      ******************************************************************
+       P0400-WRITE-GRAND-TOTAL.
+
+           PERFORM P0300-WRITE-DEPT-TOTAL.
+
+           MOVE A-RECORDS-WRITTEN  TO  GTL-COUNT.
+           MOVE WS-GRAND-SALARY    TO  GTL-SALARY.
+
+           WRITE REPORT-RECORD  FROM  W-GRAND-TOTAL-LINE.
       /
       *****************************************************************
       *                                                               *
@@ -264,6 +541,157 @@
             MOVE LASTNAME-TEXT(1:LASTNAME-LEN)  TO  REP-LAST-NAME.
             MOVE FIRSTNME-TEXT(1:FIRSTNME-LEN)  TO  REP-FIRST-NAME.
             MOVE SALARY                         TO  REP-SALARY.
+            MOVE HIREDATE                       TO  REP-HIRE-DATE.
+            MOVE JOB                            TO  REP-JOB-CODE.
+
+            IF  WS-NAME-NULL-SW  =  'Y'
+                MOVE '*'  TO  SPACER4 OF W-REPORT-RECORD
+            END-IF.
+      /
+      ******************************************************************
+      *   WRITE THE CSV EXTRACT RECORD FOR THE CURRENT EMP ROW          *
+      ******************************************************************
+       P0270-WRITE-CSV-RECORD.
+
+           MOVE SALARY  TO  WS-CSV-SALARY.
+
+           MOVE SPACES  TO  CSV-RECORD.
+
+           STRING  EMPNO                          DELIMITED BY SPACE
+                   ','                             DELIMITED BY SIZE
+                   WORKDEPT                       DELIMITED BY SPACE
+                   ','                             DELIMITED BY SIZE
+                   LASTNAME-TEXT(1:LASTNAME-LEN)  DELIMITED BY SIZE
+                   ','                             DELIMITED BY SIZE
+                   FIRSTNME-TEXT(1:FIRSTNME-LEN)  DELIMITED BY SIZE
+                   ','                             DELIMITED BY SIZE
+                   WS-CSV-SALARY                   DELIMITED BY SIZE
+              INTO CSV-RECORD
+           END-STRING.
+
+           WRITE CSV-RECORD.
+      /
+      ******************************************************************
+      *   WRITE A RESTART CHECKPOINT FOR THE CURRENT EMP ROW.  CALLED  *
+      *   EVERY C-CHECKPOINT-INTERVAL RECORDS SO A LATE-RUN ABEND CAN  *
+      *   RESTART PAST THIS POINT RATHER THAN REPROCESS THE TABLE.     *
+      ******************************************************************
+       P0260-WRITE-CHECKPOINT.
+
+           MOVE WORKDEPT                     TO  CKPTOUT-WORK-DEPT.
+           MOVE LASTNAME-TEXT(1:LASTNAME-LEN) TO  CKPTOUT-LAST-NAME.
+           MOVE EMPNO                         TO  CKPTOUT-EMP-NBR.
+           MOVE A-RECORDS-READ                TO  CKPTOUT-RECORDS-READ.
+           MOVE A-RECORDS-WRITTEN              TO
+                   CKPTOUT-RECORDS-WRITTEN.
+           MOVE WS-DEPT-COUNT                 TO  CKPTOUT-DEPT-COUNT.
+           MOVE WS-DEPT-SALARY                TO  CKPTOUT-DEPT-SALARY.
+           MOVE WS-GRAND-SALARY                TO
+                   CKPTOUT-GRAND-SALARY.
+
+           WRITE CKPT-OUT-RECORD.
+      /
+      ******************************************************************
+      *     R E A D  A D  H O C  S E L E C T I O N  C A R D             *
+      ******************************************************************
+       P1000-READ-SELECT-CARD.
+
+           OPEN INPUT SELECT-CARD-FILE.
+
+           IF  WS-SELCARD-STATUS  =  '00'
+               READ SELECT-CARD-FILE
+                   AT END
+                       NEXT SENTENCE
+                   NOT AT END
+                       PERFORM P1010-APPLY-SELECT-CARD
+               END-READ
+               CLOSE SELECT-CARD-FILE
+           ELSE
+               DISPLAY 'DB2CBLEX - NO SELECTION CARD SUPPLIED'
+               DISPLAY 'DB2CBLEX - FULL TABLE WILL BE PROCESSED'.
+      /
+      ******************************************************************
+      *   APPLY SELECTION CARD VALUES OVER THE "NO RESTRICTION"        *
+      *   DEFAULTS.  A BLANK DEPARTMENT OR A ZERO SALARY BOUND ON      *
+      *   THE CARD LEAVES THE CORRESPONDING DEFAULT IN EFFECT.         *
+      ******************************************************************
+       P1010-APPLY-SELECT-CARD.
+
+           IF  SC-WORK-DEPT  NOT =  SPACES
+               MOVE SC-WORK-DEPT     TO  WS-SEL-WORK-DEPT
+           END-IF.
+
+           IF  SC-SALARY-LOW  NUMERIC  AND  SC-SALARY-LOW  >  ZERO
+               MOVE SC-SALARY-LOW    TO  WS-SEL-SALARY-LOW
+           END-IF.
+
+           IF  SC-SALARY-HIGH  NUMERIC  AND  SC-SALARY-HIGH  >  ZERO
+               MOVE SC-SALARY-HIGH   TO  WS-SEL-SALARY-HIGH
+           END-IF.
+      /
+      ******************************************************************
+      *   R E A D  R E S T A R T  C H E C K P O I N T                   *
+      *   IF A PRIOR RUN LEFT A CKPTIN CHECKPOINT, RESUME THE CURSOR    *
+      *   PAST THAT ROW INSTEAD OF REPROCESSING THE WHOLE TABLE.        *
+      ******************************************************************
+       P1100-READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-IN-FILE.
+
+           IF  WS-CKPTIN-STATUS  =  '00'
+               READ CHECKPOINT-IN-FILE
+                   AT END
+                       NEXT SENTENCE
+                   NOT AT END
+                       MOVE 'Y'                TO  WS-RESTART-SW
+                       MOVE CKPTIN-WORK-DEPT   TO  WS-CKPT-WORK-DEPT
+                       MOVE CKPTIN-LAST-NAME   TO  WS-CKPT-LAST-NAME
+                       MOVE CKPTIN-EMP-NBR     TO  WS-CKPT-EMP-NBR
+                       MOVE CKPTIN-WORK-DEPT   TO  WS-PREV-WORK-DEPT
+                       MOVE 'N'                TO  WS-FIRST-RECORD-SW
+                       MOVE CKPTIN-RECORDS-READ    TO  A-RECORDS-READ
+                       MOVE CKPTIN-RECORDS-WRITTEN TO  A-RECORDS-WRITTEN
+                       MOVE CKPTIN-DEPT-COUNT      TO  WS-DEPT-COUNT
+                       MOVE CKPTIN-DEPT-SALARY     TO  WS-DEPT-SALARY
+                       MOVE CKPTIN-GRAND-SALARY    TO  WS-GRAND-SALARY
+                       DISPLAY 'DB2CBLEX - RESTARTING AFTER DEPT '
+                               WS-CKPT-WORK-DEPT ' LASTNAME '
+                               WS-CKPT-LAST-NAME ' EMPNO '
+                               WS-CKPT-EMP-NBR
+               END-READ
+               CLOSE CHECKPOINT-IN-FILE
+           ELSE
+               DISPLAY 'DB2CBLEX - NO CHECKPOINT SUPPLIED'
+               DISPLAY 'DB2CBLEX - PROCESSING FROM THE START OF EMP'.
+      /
+      ******************************************************************
+      *   COUNT THE ROWS THE CURSOR SHOULD RETURN SO THE FINAL         *
+      *   RECORDS-READ TOTAL CAN BE RECONCILED AGAINST DSN8110.EMP     *
+      ******************************************************************
+       P4900-COUNT-EMP-RECORDS.
+
+             EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-EMP-EXPECTED-COUNT
+                 FROM DSN8110.EMP
+                WHERE (WORKDEPT   =  :WS-SEL-WORK-DEPT
+                                OR :WS-SEL-WORK-DEPT = '   ')
+                  AND SALARY BETWEEN :WS-SEL-SALARY-LOW
+                              AND    :WS-SEL-SALARY-HIGH
+                  AND (WORKDEPT  >  :WS-CKPT-WORK-DEPT
+                    OR (WORKDEPT  =  :WS-CKPT-WORK-DEPT
+                        AND LASTNAME  >  :WS-CKPT-LAST-NAME)
+                    OR (WORKDEPT  =  :WS-CKPT-WORK-DEPT
+                        AND LASTNAME  =  :WS-CKPT-LAST-NAME
+                        AND EMPNO     >  :WS-CKPT-EMP-NBR))
+             END-EXEC.
+
+             IF  SQLCODE  =  DB2-OK
+                 NEXT SENTENCE
+             ELSE
+                 MOVE ZERO  TO  WS-EMP-EXPECTED-COUNT
+                 DISPLAY 'DB2CBLEX - COUNT(*) FAILED SQLCODE ='  SQLCODE
+                 DISPLAY 'DB2CBLEX - SKIPPING ROW COUNT RECON'.
       /
       ******************************************************************
       *          O P E N  G P S  C O N T R A C T  C U R S O R          *
@@ -307,23 +735,27 @@
               FETCH EMP_RECORD
 
               INTO  :DCLEMP.EMPNO,
-                    :DCLEMP.FIRSTNME,
-                    :DCLEMP.LASTNAME,
+                    :DCLEMP.FIRSTNME  INDICATOR :NULL_IND(1),
+                    :DCLEMP.LASTNAME  INDICATOR :NULL_IND(2),
                     :DCLEMP.WORKDEPT,
-                    :DCLEMP.SALARY
-
-              INDICATOR :NULL_IND
+                    :DCLEMP.SALARY,
+                    :DCLEMP.HIREDATE,
+                    :DCLEMP.JOB
 
            END-EXEC.
 
               IF  SQLCODE  =  DB2-OK
                   COMPUTE  A-RECORDS-READ  =  A-RECORDS-READ  +  1
+                  IF  NULL_IND(1)  <  ZERO  OR  NULL_IND(2)  <  ZERO
+                      MOVE 'Y'  TO  WS-NAME-NULL-SW
+                  ELSE
+                      MOVE 'N'  TO  WS-NAME-NULL-SW
+                  END-IF
               ELSE
                   IF  SQLCODE  =  DB2-END-OF-TABLE
                       INITIALIZE DCLEMP
                   ELSE
-                      DISPLAY 'P5020 EMP REC FETCH'
-                      DISPLAY 'SQLCODE = ', SQLCODE.
+                      PERFORM P9999-ABEND-DB2-ERROR.
       /
 
 
